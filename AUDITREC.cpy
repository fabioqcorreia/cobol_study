@@ -0,0 +1,26 @@
+      ******************************************************************
+      * Author: Fábio Correia
+      * Date: 2026-08-09
+      * Purpose: study - shared audit log record layout, appended to
+      *          by COBOLINIT and EQ_SEG_GRAU so there is a record of
+      *          what every invocation was asked to do and what it
+      *          came back with.
+      * Tectonics: cobc (COPY AUDITREC)
+      * 2026-08-09  AUDIT-INPUT widened from PIC X(30) to PIC X(40) -
+      *             EQ_SEG_GRAU's wider A/B/C coefficients no longer
+      *             fit the old width once written out as text.
+      * 2026-08-09  AUDIT-RESULT widened from PIC X(30) to PIC X(40)
+      *             to match SAIDA, which was already widened past 30
+      *             bytes, and to leave room for EQ_SEG_GRAU's root
+      *             values instead of just the one-letter result code.
+      * 2026-08-09  AUDIT-INPUT widened again, from PIC X(40) to
+      *             PIC X(48), now that EQ_SEG_GRAU's A/B/C carry a
+      *             fractional part and no longer fit the old width
+      *             once shown with a sign and decimal point.
+      ******************************************************************
+       01  AUDIT-LOG-RECORD.
+           05  AUDIT-DATE            PIC X(08).
+           05  AUDIT-TIME            PIC X(08).
+           05  AUDIT-PROGRAM         PIC X(12).
+           05  AUDIT-INPUT           PIC X(48).
+           05  AUDIT-RESULT          PIC X(40).
