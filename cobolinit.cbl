@@ -1,24 +1,172 @@
       ******************************************************************
-      * Author: FÃ¡bio Correia
+      * Author: Fábio Correia
       * Date: 15/05/2018
       * Purpose: study
       * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 2026-08-09  TESTNAME is now looked up against the EMPMAST
+      *             employee master file instead of echoing the fixed
+      *             FIRST-NAME/LAST-NAME values out of the BOOK copy
+      *             book, so each caller gets back the name that
+      *             actually matches the key it passed in.
+      * 2026-08-09  RETURN-CODE now comes back non-zero when TESTNAME
+      *             has no match, so callers can tell a real lookup
+      *             failure from a blank name instead of guessing.
+      * 2026-08-09  Every call now appends a record to AUDITLOG (date,
+      *             time, TESTNAME, SAIDA/NOT FOUND) so there is a
+      *             trail of what was looked up and what came back.
+      * 2026-08-09  Added the FORMAT-CODE parameter so callers can pick
+      *             "FIRST LAST", "LAST, FIRST" or initials-only instead
+      *             of always getting the name back in first/last order.
+      * 2026-08-09  BOOK now carries MIDDLE-NAME and SUFFIX, so SAIDA
+      *             was widened and BUILD-SAIDA includes both when the
+      *             matched employee has them.
+      * 2026-08-09  MAIN-PROCEDURE now checks EMPLOYEE-FILE-STATUS right
+      *             after OPEN INPUT, the same way EQSUMRPT/EQ_SEG_GRAU
+      *             check their own input files, instead of relying on
+      *             an unopened file happening to fail the READ too.
+      * 2026-08-09  BUILD-SAIDA no longer appends the suffix for
+      *             FORMAT-CODE "I" - initials-only output is meant to
+      *             stop at the last initial (e.g. "C.E.P."), and the
+      *             unconditional suffix append was tacking ", JR" onto
+      *             it regardless of FORMAT-CODE.
+      * 2026-08-09  SAIDA widened from 40 to 56 bytes, the true worst
+      *             case for FIRST-NAME+MIDDLE-NAME+LAST-NAME all at
+      *             their full 16 bytes plus the separating spaces and
+      *             a ", " SUFFIX - the old 40-byte SAIDA was silently
+      *             truncating any name that came close to that.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. COBOLINIT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO "EMPMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS EMPLOYEE-FILE-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-LOG-STATUS.
        DATA DIVISION.
-       WORKING-STORAGE SECTION.
-           01 NAMES   PIC X(16).
+       FILE SECTION.
+       FD  EMPLOYEE-FILE.
            COPY BOOK.
+       FD  AUDIT-LOG-FILE.
+           COPY AUDITREC.
+       WORKING-STORAGE SECTION.
+       01 EMPLOYEE-FILE-STATUS PIC X(02).
+           88 EMPLOYEE-FOUND VALUE "00".
+       01 AUDIT-LOG-STATUS PIC X(02).
+       01 SAIDA-POINTER PIC 9(02).
        LINKAGE SECTION.
-           01 TESTNAME PIC X(16).
-           01 SAIDA PIC X(16).
-       PROCEDURE DIVISION USING TESTNAME, SAIDA.
+       01 TESTNAME PIC X(16).
+       01 SAIDA PIC X(57).
+       01 FORMAT-CODE PIC X(01).
+      *        "F" = FIRST LAST (default)   "L" = LAST, FIRST
+      *        "I" = initials only, e.g. F.C.
+       PROCEDURE DIVISION USING TESTNAME, SAIDA, FORMAT-CODE.
        MAIN-PROCEDURE.
-           STRING FIRST-NAME DELIMITED BY''
-           ''DELIMITED BY SIZE
-           LAST-NAME DELIMITED BY SIZE
-           INTO SAIDA
-           GOBACK
-           STOP RUN.
+           MOVE SPACES TO SAIDA
+           OPEN INPUT EMPLOYEE-FILE
+           IF EMPLOYEE-FILE-STATUS NOT = "00"
+               DISPLAY "COBOLINIT: EMPMAST NOT AVAILABLE - STATUS "
+                   EMPLOYEE-FILE-STATUS
+               MOVE SPACES TO SAIDA
+               MOVE 1 TO RETURN-CODE
+               PERFORM WRITE-AUDIT-RECORD
+               GOBACK.
+
+           MOVE TESTNAME TO EMP-ID
+           READ EMPLOYEE-FILE
+           IF EMPLOYEE-FOUND
+               PERFORM BUILD-SAIDA
+               MOVE 0 TO RETURN-CODE
+           ELSE
+               MOVE SPACES TO SAIDA
+               MOVE 1 TO RETURN-CODE
+           END-IF
+           CLOSE EMPLOYEE-FILE
+
+           PERFORM WRITE-AUDIT-RECORD
+
+           GOBACK.
+
+      ******************************************************************
+      * Builds SAIDA from the matched employee record in the layout
+      * requested by FORMAT-CODE. MIDDLE-NAME and SUFFIX are folded in
+      * only when the employee record actually has them.
+      ******************************************************************
+       BUILD-SAIDA.
+           MOVE 1 TO SAIDA-POINTER
+           EVALUATE FORMAT-CODE
+               WHEN "L"
+                   STRING LAST-NAME DELIMITED BY SPACE
+                       ', ' DELIMITED BY SIZE
+                       FIRST-NAME DELIMITED BY SPACE
+                       INTO SAIDA WITH POINTER SAIDA-POINTER
+                   IF MIDDLE-NAME NOT = SPACES
+                       STRING ' ' DELIMITED BY SIZE
+                           MIDDLE-NAME DELIMITED BY SPACE
+                           INTO SAIDA WITH POINTER SAIDA-POINTER
+                   END-IF
+               WHEN "I"
+                   STRING FIRST-NAME(1:1) DELIMITED BY SIZE
+                       '.' DELIMITED BY SIZE
+                       INTO SAIDA WITH POINTER SAIDA-POINTER
+                   IF MIDDLE-NAME NOT = SPACES
+                       STRING MIDDLE-NAME(1:1) DELIMITED BY SIZE
+                           '.' DELIMITED BY SIZE
+                           INTO SAIDA WITH POINTER SAIDA-POINTER
+                   END-IF
+                   STRING LAST-NAME(1:1) DELIMITED BY SIZE
+                       '.' DELIMITED BY SIZE
+                       INTO SAIDA WITH POINTER SAIDA-POINTER
+               WHEN OTHER
+                   STRING FIRST-NAME DELIMITED BY SPACE
+                       INTO SAIDA WITH POINTER SAIDA-POINTER
+                   IF MIDDLE-NAME NOT = SPACES
+                       STRING ' ' DELIMITED BY SIZE
+                           MIDDLE-NAME DELIMITED BY SPACE
+                           INTO SAIDA WITH POINTER SAIDA-POINTER
+                   END-IF
+                   STRING ' ' DELIMITED BY SIZE
+                       LAST-NAME DELIMITED BY SPACE
+                       INTO SAIDA WITH POINTER SAIDA-POINTER
+           END-EVALUATE
+
+           IF SUFFIX NOT = SPACES AND FORMAT-CODE NOT = "I"
+               STRING ', ' DELIMITED BY SIZE
+                   SUFFIX DELIMITED BY SPACE
+                   INTO SAIDA WITH POINTER SAIDA-POINTER
+           END-IF.
+
+      ******************************************************************
+      * Appends one audit record describing this call to AUDITLOG.
+      ******************************************************************
+       WRITE-AUDIT-RECORD.
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF AUDIT-LOG-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+
+           IF AUDIT-LOG-STATUS NOT = "00"
+               DISPLAY "COBOLINIT: AUDITLOG NOT AVAILABLE - STATUS "
+                   AUDIT-LOG-STATUS
+           ELSE
+               ACCEPT AUDIT-DATE FROM DATE YYYYMMDD
+               ACCEPT AUDIT-TIME FROM TIME
+               MOVE "COBOLINIT" TO AUDIT-PROGRAM
+               MOVE TESTNAME TO AUDIT-INPUT
+               IF RETURN-CODE = 0
+                   MOVE SAIDA TO AUDIT-RESULT
+               ELSE
+                   MOVE "NOT FOUND" TO AUDIT-RESULT
+               END-IF
+               WRITE AUDIT-LOG-RECORD
+               CLOSE AUDIT-LOG-FILE
+           END-IF.
+
        END PROGRAM COBOLINIT.
