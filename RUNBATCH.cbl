@@ -0,0 +1,50 @@
+      ******************************************************************
+      * Author: Fábio Correia
+      * Date: 2026-08-09
+      * Purpose: study - nightly batch window control program. Runs
+      *          the COBOLINITTEST name-service regression first and
+      *          only proceeds to the EQ_SEG_GRAU equation batch if
+      *          that regression came back clean, so a broken lookup
+      *          never gets the chance to feed bad data downstream.
+      * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 2026-08-09  STOP RUN replaced with GOBACK so OPMENU can CALL
+      *             this program as a single "run the whole batch
+      *             window" menu option instead of only running it
+      *             stand-alone.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RUNBATCH.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 COBOLINITTEST-RC PIC S9(4) COMP.
+       01 EQ-SEG-GRAU-RC   PIC S9(4) COMP.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "RUNBATCH: STARTING NAME-SERVICE REGRESSION"
+           CALL 'COBOLINITTEST'
+           MOVE RETURN-CODE TO COBOLINITTEST-RC
+
+           IF COBOLINITTEST-RC NOT = 0
+               DISPLAY "RUNBATCH: COBOLINITTEST FAILED - "
+                   "ABENDING BATCH WINDOW BEFORE EQ_SEG_GRAU"
+               MOVE 1 TO RETURN-CODE
+               GOBACK.
+
+           DISPLAY "RUNBATCH: NAME-SERVICE REGRESSION CLEAN"
+           DISPLAY "RUNBATCH: STARTING EQ_SEG_GRAU EQUATION BATCH"
+           CALL 'EQ_SEG_GRAU'
+           MOVE RETURN-CODE TO EQ-SEG-GRAU-RC
+
+           IF EQ-SEG-GRAU-RC NOT = 0
+               DISPLAY "RUNBATCH: EQ_SEG_GRAU REPORTED AN ERROR"
+               MOVE 2 TO RETURN-CODE
+               GOBACK.
+
+           DISPLAY "RUNBATCH: BATCH WINDOW COMPLETE"
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
+
+       END PROGRAM RUNBATCH.
