@@ -0,0 +1,24 @@
+      ******************************************************************
+      * Author: Fábio Correia
+      * Date: 2026-08-09
+      * Purpose: study - centralizes the numeric precision EQ_SEG_GRAU
+      *          uses for its A/B/C coefficients. Every coefficient
+      *          field in the system (EQINPUT, EQOUTPUT, and
+      *          EQ_SEG_GRAU's own working storage) is built from this
+      *          one copy book, so changing the precision is a one-line
+      *          edit here instead of hunting down every PIC clause
+      *          that has to agree with it. The USAGE is left to the
+      *          caller: EQINPUT/EQOUTPUT are LINE SEQUENTIAL text
+      *          files, so their fields stay USAGE DISPLAY; A/B/C in
+      *          working storage are USAGE COMP-3 so the arithmetic
+      *          they feed runs on packed decimal.
+      * Tectonics: cobc (COPY EQPRECA REPLACING ==EQ-PREC-FIELD==
+      *            BY ==data-name== ==EQ-PREC-USAGE== BY ==usage==)
+      * Modification History:
+      * 2026-08-09  DISPLAY call sites now pass SIGN IS LEADING
+      *             SEPARATE CHARACTER along with the USAGE clause, so
+      *             a negative coefficient in a text file is stored as
+      *             a literal leading "-" byte rather than relying on
+      *             an overpunched sign.
+      ******************************************************************
+           05  EQ-PREC-FIELD         EQ-PREC-USAGE PIC S9(9)V9(2).
