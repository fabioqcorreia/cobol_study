@@ -0,0 +1,94 @@
+      ******************************************************************
+      * Author: Fábio Correia
+      * Date: 2026-08-09
+      * Purpose: study - end-of-run summary report for an EQ_SEG_GRAU
+      *          batch: reads EQOUTPUT and prints how many equations
+      *          fell into each result category, so operations gets
+      *          one page instead of scrolling the batch output.
+      * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 2026-08-09  MAIN-PROCEDURE now checks EQ-OUTPUT-STATUS after
+      *             OPEN INPUT and bails out cleanly if EQOUTPUT is not
+      *             there, instead of looping on a file that was never
+      *             successfully opened.
+      * 2026-08-09  EQ-OUTPUT-RECORD moved into the shared EQOUTREC copy
+      *             book (also used by EQ_SEG_GRAU) so the two programs
+      *             cannot drift out of step on field sizes again.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EQSUMRPT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EQ-OUTPUT-FILE ASSIGN TO "EQOUTPUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EQ-OUTPUT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EQ-OUTPUT-FILE.
+           COPY EQOUTREC.
+
+       WORKING-STORAGE SECTION.
+       01 EQ-OUTPUT-STATUS PIC X(02).
+       01 TOTAL-COUNT      PIC 9(07) VALUE ZERO.
+       01 REAL-ROOTS-COUNT PIC 9(07) VALUE ZERO.
+       01 REPEATED-COUNT   PIC 9(07) VALUE ZERO.
+       01 COMPLEX-COUNT    PIC 9(07) VALUE ZERO.
+       01 LINEAR-COUNT     PIC 9(07) VALUE ZERO.
+       01 ERROR-COUNT      PIC 9(07) VALUE ZERO.
+       01 EOF-SWITCH       PIC X(01) VALUE "N".
+           88 END-OF-RESULTS VALUE "Y".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT EQ-OUTPUT-FILE
+           IF EQ-OUTPUT-STATUS NOT = "00"
+               DISPLAY "EQSUMRPT: EQOUTPUT NOT AVAILABLE - STATUS "
+                   EQ-OUTPUT-STATUS
+               GOBACK.
+
+           PERFORM TALLY-ONE-RESULT UNTIL END-OF-RESULTS
+
+           CLOSE EQ-OUTPUT-FILE
+
+           PERFORM PRINT-SUMMARY
+           GOBACK.
+
+      ******************************************************************
+      * Reads one EQOUTPUT record and adds it to the matching bucket.
+      ******************************************************************
+       TALLY-ONE-RESULT.
+           READ EQ-OUTPUT-FILE
+               AT END
+                   SET END-OF-RESULTS TO TRUE
+               NOT AT END
+                   ADD 1 TO TOTAL-COUNT
+                   EVALUATE OUT-RESULT-TYPE
+                       WHEN "R"
+                           ADD 1 TO REAL-ROOTS-COUNT
+                       WHEN "D"
+                           ADD 1 TO REPEATED-COUNT
+                       WHEN "C"
+                           ADD 1 TO COMPLEX-COUNT
+                       WHEN "L"
+                           ADD 1 TO LINEAR-COUNT
+                       WHEN OTHER
+                           ADD 1 TO ERROR-COUNT
+                   END-EVALUATE
+           END-READ.
+
+      ******************************************************************
+      * Prints the one-page batch summary.
+      ******************************************************************
+       PRINT-SUMMARY.
+           DISPLAY "================ EQ_SEG_GRAU BATCH SUMMARY ======"
+           DISPLAY "TOTAL EQUATIONS PROCESSED . . . : " TOTAL-COUNT
+           DISPLAY "TWO DISTINCT REAL ROOTS . . . . : " REAL-ROOTS-COUNT
+           DISPLAY "REPEATED (DOUBLE) ROOT  . . . . : " REPEATED-COUNT
+           DISPLAY "COMPLEX CONJUGATE ROOTS . . . . : " COMPLEX-COUNT
+           DISPLAY "LINEAR-EQUATION FALLBACK (A=0) . : " LINEAR-COUNT
+           DISPLAY "ERRORS / NO UNIQUE ROOT . . . . : " ERROR-COUNT
+           DISPLAY "=================================================".
+
+       END PROGRAM EQSUMRPT.
