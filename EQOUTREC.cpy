@@ -0,0 +1,51 @@
+      ******************************************************************
+      * Author: Fábio Correia
+      * Date: 2026-08-09
+      * Purpose: study - shared EQOUTPUT result record layout, written
+      *          by EQ_SEG_GRAU and read back by EQSUMRPT, so the two
+      *          programs cannot drift apart on field sizes.
+      * Tectonics: cobc (COPY EQOUTREC)
+      ******************************************************************
+      * Modification History:
+      * 2026-08-09  Widened the coefficient and root fields from
+      *             PIC S9(5)/S9(5)V9(2) to PIC S9(9)/S9(9)V9(4) for
+      *             larger coefficients and finer root precision.
+      * 2026-08-09  OUT-A/OUT-B/OUT-C and the root fields now come from
+      *             EQPRECA/EQPRECX instead of their own PIC clauses,
+      *             so they carry a fractional part (coefficients were
+      *             still integer-only) and so the whole system's
+      *             coefficient/root precision can be changed in those
+      *             two copy books alone. USAGE DISPLAY here, since
+      *             this record sits in a LINE SEQUENTIAL text file
+      *             (USAGE COMP-3 broke WRITE with a file status 71 -
+      *             verified with a throwaway probe program - so the
+      *             packed form stays confined to working storage).
+      * 2026-08-09  The same fields now also carry SIGN IS LEADING
+      *             SEPARATE CHARACTER, so a negative coefficient or
+      *             root written to EQOUTPUT is a literal leading "-"
+      *             byte instead of an overpunched sign.
+      ******************************************************************
+       01  EQ-OUTPUT-RECORD.
+           COPY EQPRECA REPLACING ==EQ-PREC-FIELD== BY ==OUT-A==
+               ==EQ-PREC-USAGE== BY ==USAGE DISPLAY SIGN IS
+                   LEADING SEPARATE CHARACTER==.
+           COPY EQPRECA REPLACING ==EQ-PREC-FIELD== BY ==OUT-B==
+               ==EQ-PREC-USAGE== BY ==USAGE DISPLAY SIGN IS
+                   LEADING SEPARATE CHARACTER==.
+           COPY EQPRECA REPLACING ==EQ-PREC-FIELD== BY ==OUT-C==
+               ==EQ-PREC-USAGE== BY ==USAGE DISPLAY SIGN IS
+                   LEADING SEPARATE CHARACTER==.
+           COPY EQPRECX REPLACING ==EQ-PREC-FIELD== BY ==OUT-X1==
+               ==EQ-PREC-USAGE== BY ==USAGE DISPLAY SIGN IS
+                   LEADING SEPARATE CHARACTER==.
+           COPY EQPRECX REPLACING ==EQ-PREC-FIELD== BY ==OUT-X2==
+               ==EQ-PREC-USAGE== BY ==USAGE DISPLAY SIGN IS
+                   LEADING SEPARATE CHARACTER==.
+           COPY EQPRECX REPLACING ==EQ-PREC-FIELD== BY ==OUT-X1-IMAG==
+               ==EQ-PREC-USAGE== BY ==USAGE DISPLAY SIGN IS
+                   LEADING SEPARATE CHARACTER==.
+           COPY EQPRECX REPLACING ==EQ-PREC-FIELD== BY ==OUT-X2-IMAG==
+               ==EQ-PREC-USAGE== BY ==USAGE DISPLAY SIGN IS
+                   LEADING SEPARATE CHARACTER==.
+           05  OUT-RESULT-TYPE       PIC X(01).
+           05  OUT-MESSAGE           PIC X(40).
