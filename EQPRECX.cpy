@@ -0,0 +1,25 @@
+      ******************************************************************
+      * Author: Fábio Correia
+      * Date: 2026-08-09
+      * Purpose: study - centralizes the numeric precision EQ_SEG_GRAU
+      *          uses for its roots (real, repeated, and the real/
+      *          imaginary parts of a complex pair). Every root field
+      *          in the system (EQOUTPUT and EQ_SEG_GRAU's own working
+      *          storage) is built from this one copy book, so changing
+      *          the precision is a one-line edit here instead of
+      *          hunting down every PIC clause that has to agree with
+      *          it. The USAGE is left to the caller: EQOUTPUT is a
+      *          LINE SEQUENTIAL text file, so its fields stay USAGE
+      *          DISPLAY; X1/X2/REAL-PART/IMAG-PART in working storage
+      *          are USAGE COMP-3 so the arithmetic they feed runs on
+      *          packed decimal.
+      * Tectonics: cobc (COPY EQPRECX REPLACING ==EQ-PREC-FIELD==
+      *            BY ==data-name== ==EQ-PREC-USAGE== BY ==usage==)
+      * Modification History:
+      * 2026-08-09  DISPLAY call sites now pass SIGN IS LEADING
+      *             SEPARATE CHARACTER along with the USAGE clause, so
+      *             a negative root in a text file is stored as a
+      *             literal leading "-" byte rather than relying on
+      *             an overpunched sign.
+      ******************************************************************
+           05  EQ-PREC-FIELD         EQ-PREC-USAGE PIC S9(9)V9(4).
