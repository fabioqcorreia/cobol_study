@@ -0,0 +1,64 @@
+      ******************************************************************
+      * Author: Fábio Correia
+      * Date: 2026-08-09
+      * Purpose: study - operator front-end menu. Lets an operator pick
+      *          the name-service regression, the equation batch, or
+      *          the whole nightly batch window, without having to
+      *          remember the separate program names or run them from
+      *          the command line one at a time.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OPMENU.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 OPERATOR-CHOICE PIC X(01).
+       01 LAST-RETURN-CODE PIC S9(4) COMP.
+       01 DONE-SWITCH PIC X(01) VALUE "N".
+          88 OPERATOR-IS-DONE VALUE "Y".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM SHOW-MENU-AND-RUN UNTIL OPERATOR-IS-DONE
+           DISPLAY "OPMENU: GOODBYE"
+           GOBACK.
+
+      ******************************************************************
+      * Displays the menu, reads the operator's choice, and dispatches
+      * to the requested program.
+      ******************************************************************
+       SHOW-MENU-AND-RUN.
+           DISPLAY " "
+           DISPLAY "================ EQ_SEG_GRAU SYSTEM MENU ========"
+           DISPLAY "1. RUN NAME-SERVICE REGRESSION (COBOLINITTEST)"
+           DISPLAY "2. RUN EQUATION BATCH (EQ_SEG_GRAU)"
+           DISPLAY "3. RUN FULL NIGHTLY BATCH WINDOW (RUNBATCH)"
+           DISPLAY "4. PRINT EQUATION BATCH SUMMARY (EQSUMRPT)"
+           DISPLAY "0. EXIT"
+           DISPLAY "=================================================="
+           DISPLAY "ENTER CHOICE: " WITH NO ADVANCING
+           ACCEPT OPERATOR-CHOICE
+
+           EVALUATE OPERATOR-CHOICE
+               WHEN "1"
+                   CALL 'COBOLINITTEST'
+                   MOVE RETURN-CODE TO LAST-RETURN-CODE
+                   DISPLAY "COBOLINITTEST RETURN CODE: "
+                       LAST-RETURN-CODE
+               WHEN "2"
+                   CALL 'EQ_SEG_GRAU'
+                   MOVE RETURN-CODE TO LAST-RETURN-CODE
+                   DISPLAY "EQ_SEG_GRAU RETURN CODE: " LAST-RETURN-CODE
+               WHEN "3"
+                   CALL 'RUNBATCH'
+                   MOVE RETURN-CODE TO LAST-RETURN-CODE
+                   DISPLAY "RUNBATCH RETURN CODE: " LAST-RETURN-CODE
+               WHEN "4"
+                   CALL 'EQSUMRPT'
+               WHEN "0"
+                   SET OPERATOR-IS-DONE TO TRUE
+               WHEN OTHER
+                   DISPLAY "OPMENU: INVALID CHOICE - " OPERATOR-CHOICE
+           END-EVALUATE.
+
+       END PROGRAM OPMENU.
