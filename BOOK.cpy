@@ -0,0 +1,19 @@
+      ******************************************************************
+      * Author: Fábio Correia
+      * Date: 15/05/2018
+      * Purpose: study - employee master record layout, shared by
+      *          COBOLINIT and anything else that looks employees up.
+      * Tectonics: cobc (COPY BOOK)
+      ******************************************************************
+      * Modification History:
+      * 2026-08-09  Promoted from two bare constants to the record
+      *             layout of the EMPMAST employee master file.
+      * 2026-08-09  Added MIDDLE-NAME and SUFFIX so the master file can
+      *             carry a full legal name instead of just first/last.
+      ******************************************************************
+       01  EMPLOYEE-RECORD.
+           05  EMP-ID                PIC X(16).
+           05  FIRST-NAME            PIC X(16).
+           05  MIDDLE-NAME           PIC X(16).
+           05  LAST-NAME             PIC X(16).
+           05  SUFFIX                PIC X(04).
