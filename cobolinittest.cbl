@@ -3,22 +3,207 @@
       * Date: 15/05/2018
       * Purpose: study
       * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 2026-08-09  Rewritten as a data-driven regression harness: it
+      *             now reads TESTNAME/expected-output pairs from
+      *             TESTCASES, calls COBOLINIT once per pair, and
+      *             prints a pass/fail line per case plus final
+      *             pass/fail counts, instead of checking one fixed
+      *             case.
+      * 2026-08-09  STOP RUN replaced with GOBACK and RETURN-CODE now
+      *             reflects FAIL-COUNT, so RUNBATCH can CALL this
+      *             program and branch on how the regression came out.
+      * 2026-08-09  TESTCASES now carries a third column, CASE-FORMAT,
+      *             passed through to COBOLINIT's FORMAT-CODE, so the
+      *             regression also covers the name-layout options.
+      * 2026-08-09  Added control-totals reconciliation: this run's
+      *             CASE/PASS/FAIL counts are compared against the
+      *             prior run's, saved in CTLTOTAL, and a warning is
+      *             printed if the case count changed or more cases
+      *             failed than last time, before CTLTOTAL is rewritten
+      *             with this run's totals.
+      * 2026-08-09  CASE-EXPECTED and SAIDA widened to match COBOLINIT's
+      *             wider SAIDA now that middle names and suffixes can
+      *             come back in it.
+      * 2026-08-09  CASE-EXPECTED and SAIDA widened again, from 40 to 56
+      *             bytes, to match COBOLINIT's own SAIDA widening - the
+      *             true worst case for a full first/middle/last name
+      *             plus a suffix. TESTCASES repadded to match.
+      * 2026-08-09  CASE-EXPECTED and SAIDA widened again, from 56 to 57
+      *             bytes: format "L" inserts a 2-byte ", " between last
+      *             and first name where the other formats only insert a
+      *             1-byte space, so its own worst case is one byte past
+      *             the others'. TESTCASES repadded to match, and the
+      *             prior round's line 5 repad - which had appended the
+      *             extra padding bytes after CASE-FORMAT instead of
+      *             before it, leaving CASE-FORMAT blank - is corrected
+      *             along with it.
+      * 2026-08-09  TESTCASES/EMPSEED ASSIGN TO literals have no file
+      *             extension, matching the unqualified names GnuCOBOL's
+      *             dynamic file handling looks for - the checked-in
+      *             fixture files are named to match instead of carrying
+      *             a ".txt" extension the ASSIGN TO clauses never asked
+      *             for.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. COBOLINITTEST.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TEST-CASE-FILE ASSIGN TO "TESTCASES"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CONTROL-TOTALS-FILE ASSIGN TO "CTLTOTAL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CONTROL-TOTALS-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  TEST-CASE-FILE.
+       01 TEST-CASE-RECORD.
+          05 CASE-TESTNAME PIC X(16).
+          05 CASE-EXPECTED PIC X(57).
+          05 CASE-FORMAT   PIC X(01).
+
+       FD  CONTROL-TOTALS-FILE.
+       01 CONTROL-TOTALS-RECORD.
+          05 CTL-CASE-COUNT PIC 9(05).
+          05 CTL-PASS-COUNT PIC 9(05).
+          05 CTL-FAIL-COUNT PIC 9(05).
+
        WORKING-STORAGE SECTION.
-           01 SAIDA      PIC X(16).
-           01 PROGNAME   PIC X(16) VALUE "COBOLINIT".
-           COPY BOOK.
+       01 SAIDA      PIC X(57).
+       01 CASE-COUNT PIC 9(05) VALUE ZERO.
+       01 PASS-COUNT PIC 9(05) VALUE ZERO.
+       01 FAIL-COUNT PIC 9(05) VALUE ZERO.
+       01 EOC-SWITCH PIC X(01) VALUE "N".
+          88 END-OF-CASES VALUE "Y".
+       01 CONTROL-TOTALS-STATUS PIC X(02).
+       01 PRIOR-CASE-COUNT PIC 9(05) VALUE ZERO.
+       01 PRIOR-PASS-COUNT PIC 9(05) VALUE ZERO.
+       01 PRIOR-FAIL-COUNT PIC 9(05) VALUE ZERO.
+       01 PRIOR-TOTALS-SWITCH PIC X(01) VALUE "N".
+          88 PRIOR-TOTALS-EXIST VALUE "Y".
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           CALL 'COBOLINIT' USING SAIDA.
-           IF SAIDA = "Fábio Correia"
-             DISPLAY "OK"
+           PERFORM READ-PRIOR-TOTALS
+
+           OPEN INPUT TEST-CASE-FILE
+
+           PERFORM RUN-ONE-CASE THRU RUN-ONE-CASE-EXIT
+               UNTIL END-OF-CASES
+
+           CLOSE TEST-CASE-FILE
+
+           DISPLAY "----------------------------------------"
+           DISPLAY "CASES RUN : " CASE-COUNT
+           DISPLAY "PASSED    : " PASS-COUNT
+           DISPLAY "FAILED    : " FAIL-COUNT
+
+           PERFORM RECONCILE-TOTALS THRU RECONCILE-TOTALS-EXIT
+           PERFORM WRITE-CURRENT-TOTALS
+
+           IF FAIL-COUNT > 0
+               MOVE 1 TO RETURN-CODE
            ELSE
-             DISPLAY "Error"
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           GOBACK.
+
+      ******************************************************************
+      * Reads the prior run's control totals from CTLTOTAL, if present.
+      ******************************************************************
+       READ-PRIOR-TOTALS.
+           OPEN INPUT CONTROL-TOTALS-FILE
+           IF CONTROL-TOTALS-STATUS = "00"
+               READ CONTROL-TOTALS-FILE
+                   NOT AT END
+                       SET PRIOR-TOTALS-EXIST TO TRUE
+                       MOVE CTL-CASE-COUNT TO PRIOR-CASE-COUNT
+                       MOVE CTL-PASS-COUNT TO PRIOR-PASS-COUNT
+                       MOVE CTL-FAIL-COUNT TO PRIOR-FAIL-COUNT
+               END-READ
+               CLOSE CONTROL-TOTALS-FILE
+           END-IF.
+
+      ******************************************************************
+      * Compares this run's totals against the prior run's and warns
+      * when the case count moved or more cases failed than last time.
+      ******************************************************************
+       RECONCILE-TOTALS.
+           IF NOT PRIOR-TOTALS-EXIST
+               DISPLAY "CONTROL TOTALS: NO PRIOR RUN TO RECONCILE"
+               GO TO RECONCILE-TOTALS-EXIT
            END-IF
-            STOP RUN.
+
+           DISPLAY "PRIOR RUN : " PRIOR-CASE-COUNT
+               " CASES, " PRIOR-PASS-COUNT " PASSED, "
+               PRIOR-FAIL-COUNT " FAILED"
+
+           IF CASE-COUNT NOT = PRIOR-CASE-COUNT
+               DISPLAY "CONTROL TOTALS WARNING: CASE COUNT CHANGED "
+                   "FROM " PRIOR-CASE-COUNT " TO " CASE-COUNT
+           END-IF
+
+           IF FAIL-COUNT > PRIOR-FAIL-COUNT
+               DISPLAY "CONTROL TOTALS WARNING: FAILURES INCREASED "
+                   "FROM " PRIOR-FAIL-COUNT " TO " FAIL-COUNT
+           END-IF.
+
+       RECONCILE-TOTALS-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * Saves this run's totals to CTLTOTAL for the next run to
+      * reconcile against.
+      ******************************************************************
+       WRITE-CURRENT-TOTALS.
+           OPEN OUTPUT CONTROL-TOTALS-FILE
+           MOVE CASE-COUNT TO CTL-CASE-COUNT
+           MOVE PASS-COUNT TO CTL-PASS-COUNT
+           MOVE FAIL-COUNT TO CTL-FAIL-COUNT
+           WRITE CONTROL-TOTALS-RECORD
+           CLOSE CONTROL-TOTALS-FILE.
+
+      ******************************************************************
+      * Reads the next TESTNAME/expected pair, calls COBOLINIT, and
+      * reports whether the result matched what was expected.
+      * CASE-EXPECTED of all spaces means the case expects TESTNAME
+      * to have no match in the employee master file.
+      ******************************************************************
+       RUN-ONE-CASE.
+           READ TEST-CASE-FILE
+               AT END
+                   SET END-OF-CASES TO TRUE
+                   GO TO RUN-ONE-CASE-EXIT
+           END-READ
+
+           ADD 1 TO CASE-COUNT
+           MOVE SPACES TO SAIDA
+           CALL 'COBOLINIT' USING CASE-TESTNAME, SAIDA, CASE-FORMAT
+
+           IF CASE-EXPECTED = SPACES
+               IF RETURN-CODE NOT = 0
+                   ADD 1 TO PASS-COUNT
+                   DISPLAY "PASS " CASE-TESTNAME
+                       " (NOT FOUND AS EXPECTED)"
+               ELSE
+                   ADD 1 TO FAIL-COUNT
+                   DISPLAY "FAIL " CASE-TESTNAME
+                       " - EXPECTED NOT FOUND, GOT " SAIDA
+               END-IF
+           ELSE
+               IF RETURN-CODE = 0 AND SAIDA = CASE-EXPECTED
+                   ADD 1 TO PASS-COUNT
+                   DISPLAY "PASS " CASE-TESTNAME " -> " SAIDA
+               ELSE
+                   ADD 1 TO FAIL-COUNT
+                   DISPLAY "FAIL " CASE-TESTNAME
+                       " - EXPECTED " CASE-EXPECTED " GOT " SAIDA
+               END-IF
+           END-IF.
+
+       RUN-ONE-CASE-EXIT.
+           EXIT.
+
        END PROGRAM COBOLINITTEST.
