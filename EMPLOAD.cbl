@@ -0,0 +1,64 @@
+      ******************************************************************
+      * Author: Fábio Correia
+      * Date: 2026-08-09
+      * Purpose: study - one-time/occasional utility that (re)builds
+      *          the EMPMAST indexed employee master file from the
+      *          EMPSEED flat file maintained by HR.
+      * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 2026-08-09  Widened EMPLOYEE-SEED-RECORD to match BOOK's new
+      *             MIDDLE-NAME and SUFFIX fields.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPLOAD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-SEED-FILE ASSIGN TO "EMPSEED"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EMPLOYEE-FILE ASSIGN TO "EMPMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS EMPLOYEE-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-SEED-FILE.
+       01 EMPLOYEE-SEED-RECORD PIC X(68).
+
+       FD  EMPLOYEE-FILE.
+           COPY BOOK.
+
+       WORKING-STORAGE SECTION.
+       01 EMPLOYEE-FILE-STATUS PIC X(02).
+       01 END-OF-SEED-SWITCH PIC X(01) VALUE "N".
+          88 END-OF-SEED VALUE "Y".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT EMPLOYEE-SEED-FILE
+           OPEN OUTPUT EMPLOYEE-FILE
+
+           PERFORM LOAD-ONE-EMPLOYEE UNTIL END-OF-SEED
+
+           CLOSE EMPLOYEE-SEED-FILE
+           CLOSE EMPLOYEE-FILE
+           STOP RUN.
+
+      ******************************************************************
+      * Reads one seed record and writes the matching master record.
+      ******************************************************************
+       LOAD-ONE-EMPLOYEE.
+           READ EMPLOYEE-SEED-FILE
+               AT END
+                   SET END-OF-SEED TO TRUE
+               NOT AT END
+                   MOVE EMPLOYEE-SEED-RECORD TO EMPLOYEE-RECORD
+                   WRITE EMPLOYEE-RECORD
+                       INVALID KEY
+                           DISPLAY "EMPLOAD: DUPLICATE EMP-ID " EMP-ID
+                   END-WRITE
+           END-READ.
+
+       END PROGRAM EMPLOAD.
