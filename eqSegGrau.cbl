@@ -3,47 +3,484 @@
       * Date: 27/01/2018
       * Purpose: study
       * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 2026-08-09  Added batch file-driven mode: reads A/B/C triples
+      *             from EQINPUT and writes results to EQOUTPUT so a
+      *             whole night's worth of equations can run unattended.
+      * 2026-08-09  A negative DELTA no longer aborts the run - the
+      *             complex conjugate roots are computed and written
+      *             out instead. DELTA = 0 is now reported as a
+      *             repeated root rather than lumped in with DELTA < 0.
+      * 2026-08-09  A = 0 is no longer a division-by-zero abend - it is
+      *             solved as the linear equation Bx + C = 0 instead.
+      * 2026-08-09  STOP RUN replaced with GOBACK so RUNBATCH can CALL
+      *             this program as the second step of the nightly
+      *             batch window instead of only running it stand-alone.
+      * 2026-08-09  Every equation processed now appends a record to
+      *             AUDITLOG (date, time, A/B/C, result) so a whole
+      *             batch run leaves a trail of what was solved.
+      * 2026-08-09  Added checkpoint/restart: the last record number
+      *             successfully processed is saved to EQCKPT every
+      *             CKPT-INTERVAL records, and read back on startup, so
+      *             a restart after an abend skips what already ran.
+      * 2026-08-09  MAIN-PROCEDURE now checks EQ-INPUT-STATUS after
+      *             OPEN INPUT and bails out cleanly if EQINPUT is not
+      *             there, instead of looping on a file that was never
+      *             successfully opened.
+      * 2026-08-09  MAIN-PROCEDURE now reads EQCKPT before deciding how
+      *             to open EQOUTPUT: a restart (SKIP-COUNT > 0) opens
+      *             it EXTEND instead of OUTPUT, so the results already
+      *             written for the records being skipped are kept
+      *             instead of being truncated away by every restart.
+      * 2026-08-09  Coefficients and roots widened from PIC S9(5)/
+      *             S9(5)V9(2) to PIC S9(9)/S9(9)V9(4) for larger
+      *             coefficients and finer root precision. DELTA
+      *             widened to PIC S9(18) so squaring the wider B no
+      *             longer overflows it. EQ-OUTPUT-RECORD moved into
+      *             the shared EQOUTREC copy book so EQSUMRPT cannot
+      *             drift out of step with it.
+      * 2026-08-09  A/B/C, IN-A/IN-B/IN-C, OUT-A/OUT-B/OUT-C, and the
+      *             root fields now come from the new EQPRECA/EQPRECX
+      *             copy books instead of their own PIC clauses -
+      *             coefficients now carry a fractional part (they
+      *             were still integer-only after the prior change),
+      *             and the precision can be changed for the whole
+      *             system in those two copy books alone. A/B/C and
+      *             the root fields in working storage pack into
+      *             COMP-3 for the arithmetic; IN-A/IN-B/IN-C and
+      *             EQOUTREC's fields stay USAGE DISPLAY, since COMP-3
+      *             in a LINE SEQUENTIAL record fails WRITE with a
+      *             file status 71. DELTA widened again, to PIC
+      *             S9(19)V9(4) COMP-3, to hold the now-fractional
+      *             B-squared and 4*A*C without overflowing.
+      * 2026-08-09  WRITE-AUDIT-RECORD now renders A/B/C and the roots
+      *             through edited DISPLAY fields (COMP-3 items cannot
+      *             be STRINGed directly) and a new BUILD-AUDIT-RESULT
+      *             paragraph writes the actual root values into
+      *             AUDIT-RESULT instead of just the one-letter result
+      *             code, so the audit trail can answer what was
+      *             solved, not just that something was. AUDIT-INPUT
+      *             widened again (see AUDITREC) to fit A/B/C shown
+      *             with a sign and decimal point.
+      * 2026-08-09  IN-A/IN-B/IN-C now carry SIGN IS LEADING SEPARATE
+      *             CHARACTER, so a negative coefficient in EQINPUT is
+      *             stored as a literal leading "-" byte instead of
+      *             the overpunched sign a plain DISPLAY field expects
+      *             - without it a negative value read from a plain
+      *             text file came in corrupted. EQOUTREC's fields
+      *             pick up the same clause so EQOUTPUT can hold a
+      *             negative coefficient or root correctly too.
+      * 2026-08-09  DELTA now computed with B*B instead of B**2 - once
+      *             B carried decimal places, B**2 combined with the
+      *             -V4*A*C subtraction in the same COMPUTE came back
+      *             as if the B**2 term were zero, so every equation
+      *             with a fractional B was solved against the wrong
+      *             DELTA. Plain multiplication computes it correctly.
+      * 2026-08-09  -B, -C, and -DELTA are now computed into NEG-B/
+      *             NEG-C/NEG-DELTA by their own COMPUTE statement
+      *             before being used in REAL-PART/IMAG-PART/X1/X2 -
+      *             once those fields carried decimal places, folding
+      *             the unary minus into a bigger expression (e.g.
+      *             -B/(V2*A)) silently dropped the fractional part of
+      *             the negated operand. Squaring DELTA for the square
+      *             root has the same split (SQRT-DELTA computed on
+      *             its own line) for the same reason.
+      * 2026-08-09  The real-roots branch of PROCESS-ONE-EQUATION now
+      *             GOes TO PROCESS-ONE-EQUATION-EXIT after its WRITE
+      *             like every other branch, instead of falling
+      *             through into SOLVE-LINEAR-EQUATION - that fall-
+      *             through was overwriting OUT-RESULT-TYPE/OUT-X1/
+      *             OUT-X2 with a linear-equation answer right before
+      *             WRITE-AUDIT-RECORD read them, so the audit trail
+      *             disagreed with what had just been written to
+      *             EQOUTPUT.
+      * 2026-08-09  MAIN-PROCEDURE now checks EQ-OUTPUT-STATUS after the
+      *             OPEN EXTEND/OPEN OUTPUT IF/ELSE, with the same "35
+      *             means the file isn't there yet" fallback already
+      *             used for AUDIT-LOG-FILE two lines below it, and
+      *             bails out if EQOUTPUT still isn't usable. OPEN
+      *             EXTEND on a restart was leaving a file status of 35
+      *             (not "00") when EQOUTPUT didn't already exist, and
+      *             nothing noticed - the run went on to read EQINPUT,
+      *             skip to the checkpoint, and write every remaining
+      *             AUDITLOG entry as if nothing were wrong, while
+      *             EQOUTPUT itself was never created.
+      * 2026-08-09  NEG-B/NEG-C and SQRT-DELTA now come from the
+      *             EQPRECA/EQPRECX copy books instead of their own PIC
+      *             clauses, same as every other coefficient/root field.
+      *             NEG-B/NEG-C take EQPRECA, the same as B/C - negating
+      *             a field needs no more decimal places than the field
+      *             itself carries. SQRT-DELTA takes EQPRECX, the same
+      *             as X1/X2/REAL-PART/IMAG-PART, since it is root-scale
+      *             and feeds straight into them. DELTA and NEG-DELTA
+      *             stay on their own hand-widened PIC S9(19)V9(4): they
+      *             hold a squared coefficient, which needs up to twice
+      *             EQPRECA's integer digits, so pointing them at either
+      *             copy book would truncate DELTA's integer part again.
+      * 2026-08-09  MAIN-PROCEDURE now checks AUDIT-LOG-STATUS after its
+      *             own OPEN EXTEND/"35" fallback too, the same as it
+      *             already does for EQ-OUTPUT-FILE, and bails out (with
+      *             both EQINPUT and EQOUTPUT closed) if AUDITLOG still
+      *             isn't usable, instead of running the whole batch
+      *             with every audit record silently dropped.
+      * 2026-08-09  OUT-X2-IMAG now stores the negated imaginary part
+      *             (via a new NEG-IMAG-PART intermediate, same reason
+      *             the other negations get their own COMPUTE) instead
+      *             of a second copy of OUT-X1-IMAG's positive value, so
+      *             EQOUTPUT itself is self-describing about the
+      *             complex-conjugate pair's sign instead of relying on
+      *             a human reading OUT-MESSAGE.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EQ_SEG_GRAU.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EQ-INPUT-FILE ASSIGN TO "EQINPUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EQ-INPUT-STATUS.
+           SELECT EQ-OUTPUT-FILE ASSIGN TO "EQOUTPUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EQ-OUTPUT-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-LOG-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "EQCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  EQ-INPUT-FILE.
+       01 EQ-INPUT-RECORD.
+           COPY EQPRECA REPLACING ==EQ-PREC-FIELD== BY ==IN-A==
+               ==EQ-PREC-USAGE== BY ==USAGE DISPLAY SIGN IS
+                   LEADING SEPARATE CHARACTER==.
+           COPY EQPRECA REPLACING ==EQ-PREC-FIELD== BY ==IN-B==
+               ==EQ-PREC-USAGE== BY ==USAGE DISPLAY SIGN IS
+                   LEADING SEPARATE CHARACTER==.
+           COPY EQPRECA REPLACING ==EQ-PREC-FIELD== BY ==IN-C==
+               ==EQ-PREC-USAGE== BY ==USAGE DISPLAY SIGN IS
+                   LEADING SEPARATE CHARACTER==.
+
+       FD  EQ-OUTPUT-FILE.
+           COPY EQOUTREC.
+
+       FD  AUDIT-LOG-FILE.
+           COPY AUDITREC.
+
+       FD  CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+          05 CKPT-LAST-RECORD PIC 9(07).
+
        WORKING-STORAGE SECTION.
        01 VARIABLES.
-          05 A PIC S9(5).
-          05 B PIC S9(5).
-          05 C PIC S9(5).
+           COPY EQPRECA REPLACING ==EQ-PREC-FIELD== BY ==A==
+               ==EQ-PREC-USAGE== BY ==USAGE COMP-3==.
+           COPY EQPRECA REPLACING ==EQ-PREC-FIELD== BY ==B==
+               ==EQ-PREC-USAGE== BY ==USAGE COMP-3==.
+           COPY EQPRECA REPLACING ==EQ-PREC-FIELD== BY ==C==
+               ==EQ-PREC-USAGE== BY ==USAGE COMP-3==.
           05 V4 PIC 9(5) VALUE 4.
           05 V2 PIC 9(5) VALUE 2.
-          05 DELTA PIC S9(5).
-          05 X1 PIC S9(5)V9(2).
-          05 X2 PIC S9(5)V9(2).
+          05 DELTA PIC S9(19)V9(4) USAGE COMP-3.
+           COPY EQPRECX REPLACING ==EQ-PREC-FIELD== BY ==X1==
+               ==EQ-PREC-USAGE== BY ==USAGE COMP-3==.
+           COPY EQPRECX REPLACING ==EQ-PREC-FIELD== BY ==X2==
+               ==EQ-PREC-USAGE== BY ==USAGE COMP-3==.
+           COPY EQPRECX REPLACING ==EQ-PREC-FIELD== BY ==REAL-PART==
+               ==EQ-PREC-USAGE== BY ==USAGE COMP-3==.
+           COPY EQPRECX REPLACING ==EQ-PREC-FIELD== BY ==IMAG-PART==
+               ==EQ-PREC-USAGE== BY ==USAGE COMP-3==.
+           COPY EQPRECA REPLACING ==EQ-PREC-FIELD== BY ==NEG-B==
+               ==EQ-PREC-USAGE== BY ==USAGE COMP-3==.
+           COPY EQPRECA REPLACING ==EQ-PREC-FIELD== BY ==NEG-C==
+               ==EQ-PREC-USAGE== BY ==USAGE COMP-3==.
+          05 NEG-DELTA PIC S9(19)V9(4) USAGE COMP-3.
+           COPY EQPRECX REPLACING ==EQ-PREC-FIELD== BY ==SQRT-DELTA==
+               ==EQ-PREC-USAGE== BY ==USAGE COMP-3==.
+           COPY EQPRECX REPLACING ==EQ-PREC-FIELD== BY ==NEG-IMAG-PART==
+               ==EQ-PREC-USAGE== BY ==USAGE COMP-3==.
+       01 EQ-INPUT-STATUS PIC X(02).
+       01 EQ-OUTPUT-STATUS PIC X(02).
+       01 AUDIT-LOG-STATUS PIC X(02).
+       01 AUDIT-INPUT-TEXT PIC X(48).
+       01 AUDIT-TEXT-POINTER PIC 9(02).
+       01 AUDIT-COEF-DISPLAY PIC -9(9).99.
+       01 AUDIT-ROOT-DISPLAY PIC -9(9).9999.
+       01 CHECKPOINT-STATUS PIC X(02).
+       01 CKPT-INTERVAL PIC 9(05) VALUE 100.
+       01 RECORD-COUNT PIC 9(07) VALUE ZERO.
+       01 SKIP-COUNT PIC 9(07) VALUE ZERO.
+       01 END-OF-INPUT-SWITCH PIC X(01) VALUE "N".
+           88 END-OF-INPUT VALUE "Y".
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            DISPLAY "DIGITE O VALOR DO 'A': "
-            ACCEPT A.
-            DISPLAY "DIGITE O VALOR DO 'B': "
-            ACCEPT B.
-            DISPLAY "DIGITE O VALOR DO 'C': "
-            ACCEPT C.
-
-            COMPUTE DELTA = (B**2)-V4*A*C
-
-            IF NOT DELTA > 0 THEN
-              DISPLAY "DELTA NÃO PODE SER NEGATIVO. VALOR DE DELTA: ",
-              DELTA
-              STOP RUN.
-
-            COMPUTE X1 = -B+(DELTA**0.5)
-            COMPUTE X1 = X1/(V2*A)
-            COMPUTE X2 = -B-(DELTA**0.5)
-            COMPUTE X2 = X2/(V2*A)
-
-            DISPLAY "---------------RESULTADO----------------"
-            DISPLAY "* VALOR X1:                  ", X1, " *"
-            DISPLAY "* VALOR X2:                  ", X2, " *"
-            DISPLAY "-------------------FIM------------------"
-            STOP RUN.
+           MOVE 0 TO RETURN-CODE
+           OPEN INPUT EQ-INPUT-FILE
+           IF EQ-INPUT-STATUS NOT = "00"
+               DISPLAY "EQ_SEG_GRAU: EQINPUT NOT AVAILABLE - STATUS "
+                   EQ-INPUT-STATUS
+               MOVE 1 TO RETURN-CODE
+               GOBACK.
+
+           PERFORM READ-CHECKPOINT
+
+           IF SKIP-COUNT > ZERO
+               OPEN EXTEND EQ-OUTPUT-FILE
+               IF EQ-OUTPUT-STATUS = "35"
+                   OPEN OUTPUT EQ-OUTPUT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT EQ-OUTPUT-FILE
+           END-IF
+           IF EQ-OUTPUT-STATUS NOT = "00"
+               DISPLAY "EQ_SEG_GRAU: EQOUTPUT NOT AVAILABLE - STATUS "
+                   EQ-OUTPUT-STATUS
+               CLOSE EQ-INPUT-FILE
+               MOVE 1 TO RETURN-CODE
+               GOBACK.
+
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF AUDIT-LOG-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+           IF AUDIT-LOG-STATUS NOT = "00"
+               DISPLAY "EQ_SEG_GRAU: AUDITLOG NOT AVAILABLE - STATUS "
+                   AUDIT-LOG-STATUS
+               CLOSE EQ-INPUT-FILE
+               CLOSE EQ-OUTPUT-FILE
+               MOVE 1 TO RETURN-CODE
+               GOBACK.
+
+           PERFORM SKIP-TO-CHECKPOINT
+
+           PERFORM READ-NEXT-EQUATION
+
+           PERFORM PROCESS-ONE-EQUATION THRU PROCESS-ONE-EQUATION-EXIT
+               UNTIL END-OF-INPUT
+
+           PERFORM RESET-CHECKPOINT
+
+           CLOSE EQ-INPUT-FILE
+           CLOSE EQ-OUTPUT-FILE
+           CLOSE AUDIT-LOG-FILE
+           GOBACK.
+
+      ******************************************************************
+      * Reads EQCKPT, if present, to find how many input records were
+      * already processed by a prior run that did not finish cleanly.
+      ******************************************************************
+       READ-CHECKPOINT.
+           MOVE ZERO TO SKIP-COUNT
+           OPEN INPUT CHECKPOINT-FILE
+           IF CHECKPOINT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       MOVE CKPT-LAST-RECORD TO SKIP-COUNT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      ******************************************************************
+      * Reads and discards the records a prior run already completed,
+      * without processing them again, so the restart picks up where
+      * the batch left off.
+      ******************************************************************
+       SKIP-TO-CHECKPOINT.
+           PERFORM READ-NEXT-EQUATION
+               UNTIL END-OF-INPUT OR RECORD-COUNT >= SKIP-COUNT.
+
+      ******************************************************************
+      * Reads the next A/B/C triple from EQINPUT.
+      ******************************************************************
+       READ-NEXT-EQUATION.
+           READ EQ-INPUT-FILE
+               AT END
+                   SET END-OF-INPUT TO TRUE
+           NOT AT END
+               ADD 1 TO RECORD-COUNT
+               MOVE IN-A TO A
+               MOVE IN-B TO B
+               MOVE IN-C TO C
+           END-READ.
+
+      ******************************************************************
+      * Solves one equation and writes its result record, then reads
+      * the following one so the loop condition is ready to evaluate.
+      ******************************************************************
+       PROCESS-ONE-EQUATION.
+           MOVE A TO OUT-A
+           MOVE B TO OUT-B
+           MOVE C TO OUT-C
+           MOVE ZERO TO OUT-X1
+           MOVE ZERO TO OUT-X2
+           MOVE ZERO TO OUT-X1-IMAG
+           MOVE ZERO TO OUT-X2-IMAG
+           MOVE SPACES TO OUT-MESSAGE
+
+           IF A = 0 THEN
+               PERFORM SOLVE-LINEAR-EQUATION
+               WRITE EQ-OUTPUT-RECORD
+               GO TO PROCESS-ONE-EQUATION-EXIT.
+
+           COMPUTE DELTA = (B*B)-V4*A*C
+           COMPUTE NEG-B = -B
+
+           IF DELTA < 0 THEN
+               COMPUTE REAL-PART ROUNDED = NEG-B/(V2*A)
+               COMPUTE NEG-DELTA = -DELTA
+               COMPUTE SQRT-DELTA = NEG-DELTA ** 0.5
+               COMPUTE IMAG-PART ROUNDED = SQRT-DELTA/(V2*A)
+               IF IMAG-PART < 0
+                   COMPUTE IMAG-PART = IMAG-PART * -1
+               END-IF
+               COMPUTE NEG-IMAG-PART = -IMAG-PART
+               MOVE REAL-PART TO OUT-X1
+               MOVE REAL-PART TO OUT-X2
+               MOVE IMAG-PART TO OUT-X1-IMAG
+               MOVE NEG-IMAG-PART TO OUT-X2-IMAG
+               MOVE "C" TO OUT-RESULT-TYPE
+               MOVE "RAIZES COMPLEXAS CONJUGADAS" TO OUT-MESSAGE
+               WRITE EQ-OUTPUT-RECORD
+               GO TO PROCESS-ONE-EQUATION-EXIT.
+
+           IF DELTA = 0 THEN
+               COMPUTE X1 ROUNDED = NEG-B/(V2*A)
+               MOVE X1 TO OUT-X1
+               MOVE X1 TO OUT-X2
+               MOVE "D" TO OUT-RESULT-TYPE
+               WRITE EQ-OUTPUT-RECORD
+               GO TO PROCESS-ONE-EQUATION-EXIT.
+
+           COMPUTE SQRT-DELTA = DELTA ** 0.5
+           COMPUTE X1 = NEG-B + SQRT-DELTA
+           COMPUTE X1 = X1/(V2*A)
+           COMPUTE X2 = NEG-B - SQRT-DELTA
+           COMPUTE X2 = X2/(V2*A)
+
+           MOVE X1 TO OUT-X1
+           MOVE X2 TO OUT-X2
+           MOVE "R" TO OUT-RESULT-TYPE
+           WRITE EQ-OUTPUT-RECORD
+           GO TO PROCESS-ONE-EQUATION-EXIT.
+
+      ******************************************************************
+      * A = 0 reduces the equation to the linear form Bx + C = 0.
+      * When B is also zero there is no single root to report.
+      ******************************************************************
+       SOLVE-LINEAR-EQUATION.
+           IF B = 0 THEN
+               MOVE "E" TO OUT-RESULT-TYPE
+               MOVE "A E B SAO ZERO - SEM RAIZ UNICA" TO OUT-MESSAGE
+           ELSE
+               COMPUTE NEG-C = -C
+               COMPUTE X1 ROUNDED = NEG-C/B
+               MOVE X1 TO OUT-X1
+               MOVE X1 TO OUT-X2
+               MOVE "L" TO OUT-RESULT-TYPE
+               MOVE "EQUACAO LINEAR (A=0)" TO OUT-MESSAGE
+           END-IF.
+
+       PROCESS-ONE-EQUATION-EXIT.
+           PERFORM WRITE-AUDIT-RECORD
+           IF RECORD-COUNT > ZERO
+               IF (RECORD-COUNT / CKPT-INTERVAL) * CKPT-INTERVAL
+                       = RECORD-COUNT
+                   PERFORM WRITE-CHECKPOINT
+               END-IF
+           END-IF
+           PERFORM READ-NEXT-EQUATION.
+
+      ******************************************************************
+      * Saves RECORD-COUNT to EQCKPT as the last record fully processed.
+      ******************************************************************
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE RECORD-COUNT TO CKPT-LAST-RECORD
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+      ******************************************************************
+      * Clears EQCKPT at the end of a clean run so the next run starts
+      * from the beginning of its own (presumably new) input file.
+      ******************************************************************
+       RESET-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE ZERO TO CKPT-LAST-RECORD
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+      ******************************************************************
+      * Appends one audit record describing the equation just solved.
+      * AUDIT-RESULT carries the actual root values, not just the
+      * one-letter result code, so the log can answer what an earlier
+      * run actually solved an equation to, not just that it ran.
+      ******************************************************************
+       WRITE-AUDIT-RECORD.
+           ACCEPT AUDIT-DATE FROM DATE YYYYMMDD
+           ACCEPT AUDIT-TIME FROM TIME
+           MOVE "EQ_SEG_GRAU" TO AUDIT-PROGRAM
+
+           MOVE SPACES TO AUDIT-INPUT-TEXT
+           MOVE 1 TO AUDIT-TEXT-POINTER
+           MOVE A TO AUDIT-COEF-DISPLAY
+           STRING "A=" DELIMITED BY SIZE
+               AUDIT-COEF-DISPLAY DELIMITED BY SIZE
+               INTO AUDIT-INPUT-TEXT WITH POINTER AUDIT-TEXT-POINTER
+           MOVE B TO AUDIT-COEF-DISPLAY
+           STRING " B=" DELIMITED BY SIZE
+               AUDIT-COEF-DISPLAY DELIMITED BY SIZE
+               INTO AUDIT-INPUT-TEXT WITH POINTER AUDIT-TEXT-POINTER
+           MOVE C TO AUDIT-COEF-DISPLAY
+           STRING " C=" DELIMITED BY SIZE
+               AUDIT-COEF-DISPLAY DELIMITED BY SIZE
+               INTO AUDIT-INPUT-TEXT WITH POINTER AUDIT-TEXT-POINTER
+           MOVE AUDIT-INPUT-TEXT TO AUDIT-INPUT
+
+           PERFORM BUILD-AUDIT-RESULT
+
+           WRITE AUDIT-LOG-RECORD.
+
+      ******************************************************************
+      * Renders the roots just computed (not just OUT-RESULT-TYPE)
+      * into AUDIT-RESULT, in the same layout PROCESS-ONE-EQUATION
+      * just wrote to EQOUTPUT.
+      ******************************************************************
+       BUILD-AUDIT-RESULT.
+           MOVE SPACES TO AUDIT-RESULT
+           MOVE 1 TO AUDIT-TEXT-POINTER
+           EVALUATE OUT-RESULT-TYPE
+               WHEN "R"
+               WHEN "D"
+                   MOVE OUT-X1 TO AUDIT-ROOT-DISPLAY
+                   STRING OUT-RESULT-TYPE DELIMITED BY SIZE
+                       " X1=" DELIMITED BY SIZE
+                       AUDIT-ROOT-DISPLAY DELIMITED BY SIZE
+                       INTO AUDIT-RESULT WITH POINTER AUDIT-TEXT-POINTER
+                   MOVE OUT-X2 TO AUDIT-ROOT-DISPLAY
+                   STRING " X2=" DELIMITED BY SIZE
+                       AUDIT-ROOT-DISPLAY DELIMITED BY SIZE
+                       INTO AUDIT-RESULT WITH POINTER AUDIT-TEXT-POINTER
+               WHEN "L"
+                   MOVE OUT-X1 TO AUDIT-ROOT-DISPLAY
+                   STRING OUT-RESULT-TYPE DELIMITED BY SIZE
+                       " X=" DELIMITED BY SIZE
+                       AUDIT-ROOT-DISPLAY DELIMITED BY SIZE
+                       INTO AUDIT-RESULT WITH POINTER AUDIT-TEXT-POINTER
+               WHEN "C"
+                   MOVE OUT-X1 TO AUDIT-ROOT-DISPLAY
+                   STRING OUT-RESULT-TYPE DELIMITED BY SIZE
+                       " RE=" DELIMITED BY SIZE
+                       AUDIT-ROOT-DISPLAY DELIMITED BY SIZE
+                       INTO AUDIT-RESULT WITH POINTER AUDIT-TEXT-POINTER
+                   MOVE OUT-X1-IMAG TO AUDIT-ROOT-DISPLAY
+                   STRING " IM=" DELIMITED BY SIZE
+                       AUDIT-ROOT-DISPLAY DELIMITED BY SIZE
+                       INTO AUDIT-RESULT WITH POINTER AUDIT-TEXT-POINTER
+               WHEN OTHER
+                   MOVE OUT-MESSAGE TO AUDIT-RESULT
+           END-EVALUATE.
 
        END PROGRAM EQ_SEG_GRAU.
